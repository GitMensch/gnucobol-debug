@@ -3,10 +3,292 @@
        AUTHOR. BRUNO PACHECO.
       ************************************************
       * DISPLAYING ALL COBOL DATATYPES               *
+      *                                              *
+      * MODIFICATION HISTORY                         *
+      * - TESTCASE input deck drives WS-GROUP so new *
+      *   boundary values no longer need a recompile *
+      * - Results are logged to an indexed type       *
+      *   catalog file for later audit                *
+      * - A paginated field report is produced for    *
+      *   filing as evidence of a run                  *
+      * - Fields are validated before display, with    *
+      *   failures routed to an exceptions file         *
+      * - A coverage summary by data-type category is   *
+      *   produced at end of run                         *
+      * - A checkpoint/restart parameter lets a rerun    *
+      *   resume partway through a large TESTCASE deck    *
+      * - A CSV extract is produced for non-COBOL tools   *
+      *   to consume the field results                     *
+      * - WS-GROUP covers COMP-3, COMP and date fields too  *
+      * - A SYSIN parm card can override the compiled-in    *
+      *   defaults used when no TESTCASE deck is supplied    *
+      * - The decimal fields are round-tripped through a     *
+      *   COMP-3 mirror and reconciled against the original   *
+      *   DISPLAY value                                        *
       ************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TESTCASE-FILE ASSIGN TO "TESTCASE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TESTCASE-STATUS.
+
+           SELECT CATALOG-FILE ASSIGN TO "CATALOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-KEY
+               FILE STATUS IS WS-CATALOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "DTREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "DTEXCEPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "DTCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "DTEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TESTCASE-FILE
+           RECORD CONTAINS 126 CHARACTERS.
+       01  TESTCASE-RECORD.
+           05 TC-INTEGER           PIC 9(2).
+           05 TC-DECIMAL           PIC S9(3)V9(2).
+           05 TC-UNSIGNED-DECIMAL  PIC 9(3)V9(2).
+           05 TC-ALPHABETIC        PIC A(6).
+           05 TC-ALPHANUMERIC      PIC X(5).
+           05 TC-FORMATED-DECIMAL  PIC 9(6)V99.
+           05 TC-FORMATED-INTEGER  PIC 9(10).
+           05 TC-SUBGROUP-F        PIC X(20).
+           05 TC-SUBGROUP-L        PIC X(20).
+           05 TC-SUBGROUP-B        PIC X(20).
+           05 TC-PACKED-AMOUNT     PIC S9(7)V99.
+           05 TC-BINARY-COUNT      PIC S9(8).
+           05 TC-DATE              PIC 9(8).
+
+       FD  CATALOG-FILE.
+       01  CATALOG-RECORD.
+           05 CAT-KEY.
+              10 CAT-RUN-STAMP      PIC X(16).
+              10 CAT-SEQUENCE       PIC 9(5).
+              10 CAT-FIELD-NAME     PIC X(20).
+           05 CAT-PICTURE           PIC X(20).
+           05 CAT-EXPECTED-VALUE    PIC X(20).
+           05 CAT-DISPLAYED-VALUE   PIC X(20).
+           05 CAT-PASS-FAIL         PIC X(4).
+           05 CAT-RUN-DATE          PIC X(8).
+           05 CAT-RUN-TIME          PIC X(6).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE              PIC X(132).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTION-LINE           PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+       01  CHECKPOINT-RECORD        PIC 9(5).
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  EXTRACT-LINE             PIC X(200).
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-SWITCHES.
+           05 WS-TESTCASE-STATUS   PIC X(2)  VALUE "00".
+              88 WS-TESTCASE-OK              VALUE "00".
+           05 WS-EOF-SWITCH        PIC X(1)  VALUE "N".
+              88 WS-EOF-REACHED              VALUE "Y".
+           05 WS-TESTCASE-PRESENT  PIC X(1)  VALUE "N".
+              88 WS-HAVE-TESTCASES           VALUE "Y".
+           05 WS-CATALOG-STATUS    PIC X(2)  VALUE "00".
+              88 WS-CATALOG-OK               VALUE "00".
+              88 WS-CATALOG-NOT-FOUND        VALUE "35".
+           05 WS-REPORT-STATUS     PIC X(2)  VALUE "00".
+              88 WS-REPORT-OK                VALUE "00".
+           05 WS-EXCEPTION-STATUS  PIC X(2)  VALUE "00".
+              88 WS-EXCEPTION-OK             VALUE "00".
+           05 WS-CHECKPOINT-STATUS PIC X(2)  VALUE "00".
+              88 WS-CHECKPOINT-OK            VALUE "00".
+           05 WS-EXTRACT-STATUS    PIC X(2)  VALUE "00".
+              88 WS-EXTRACT-OK               VALUE "00".
+
+       01  WS-PARM-CARD.
+           05 WS-PARM-RESTART-COUNT PIC 9(5).
+           05 WS-PARM-OVERRIDE-SW   PIC X(1).
+              88 WS-PARM-HAS-OVERRIDES     VALUE "Y".
+           05 WS-PARM-INTEGER       PIC 9(2).
+           05 WS-PARM-DECIMAL       PIC S9(3)V9(2).
+           05 WS-PARM-ALPHABETIC    PIC A(6).
+           05 WS-PARM-FRESH-START-SW PIC X(1).
+              88 WS-PARM-FORCE-FRESH-START VALUE "Y".
+           05 WS-PARM-FORMATED-DECIMAL PIC 9(6)V99.
+           05 FILLER                PIC X(52).
+
+       01  WS-RESTART-CONTROLS.
+           05 WS-RESTART-POINT     PIC 9(5)  VALUE 0.
+           05 WS-CHECKPOINT-COUNT  PIC 9(5)  VALUE 0.
+           05 WS-LAST-CHECKPOINT   PIC 9(5)  VALUE 0.
+
+       01  WS-VALIDATION-SWITCHES.
+           05 WS-INTEGER-VALID-SW          PIC X VALUE "Y".
+              88 WS-INTEGER-VALID                VALUE "Y".
+           05 WS-DECIMAL-VALID-SW          PIC X VALUE "Y".
+              88 WS-DECIMAL-VALID                VALUE "Y".
+           05 WS-UNSIGNED-DECIMAL-VALID-SW PIC X VALUE "Y".
+              88 WS-UNSIGNED-DECIMAL-VALID       VALUE "Y".
+           05 WS-ALPHABETIC-VALID-SW       PIC X VALUE "Y".
+              88 WS-ALPHABETIC-VALID             VALUE "Y".
+           05 WS-PACKED-AMOUNT-VALID-SW    PIC X VALUE "Y".
+              88 WS-PACKED-AMOUNT-VALID          VALUE "Y".
+           05 WS-BINARY-COUNT-VALID-SW     PIC X VALUE "Y".
+              88 WS-BINARY-COUNT-VALID           VALUE "Y".
+           05 WS-DATE-VALID-SW             PIC X VALUE "Y".
+              88 WS-DATE-VALID                   VALUE "Y".
+
+       01  WS-SUMMARY-COUNTERS.
+           05 WS-RECORDS-PROCESSED    PIC 9(5) VALUE 0.
+           05 WS-NUMERIC-FIELD-COUNT  PIC 9(5) VALUE 0.
+           05 WS-ALPHA-FIELD-COUNT    PIC 9(5) VALUE 0.
+           05 WS-EDITED-FIELD-COUNT   PIC 9(5) VALUE 0.
+
+       01  WS-EXCEPTION-DETAIL.
+           05 WS-ED-FIELD-NAME     PIC X(20).
+           05 WS-ED-REASON         PIC X(40).
+
+       01  WS-RUN-IDENTIFICATION.
+           05 WS-RUN-DATE          PIC X(8).
+      * TIME returns HHMMSSss (hundredths of a second); keeping all
+      * 8 digits here (rather than just HHMMSS) is what lets
+      * WS-RUN-STAMP/CAT-RUN-STAMP stay unique across two runs
+      * launched in the same wall-clock second.
+           05 WS-RUN-TIME          PIC X(8).
+           05 WS-RUN-STAMP         PIC X(16).
+
+       01  WS-REPORT-CONTROL.
+           05 WS-PAGE-NUMBER       PIC 9(4)  VALUE 1.
+           05 WS-LINE-COUNT        PIC 9(2)  VALUE 0.
+           05 WS-LINES-PER-PAGE    PIC 9(2)  VALUE 20.
+
+       01  WS-REPORT-TITLE-LINE.
+           05 FILLER               PIC X(10) VALUE "DATATYPES".
+           05 FILLER               PIC X(20) VALUE " FIELD REPORT".
+           05 FILLER               PIC X(10) VALUE "RUN DATE:".
+           05 WS-RT-RUN-DATE       PIC X(8).
+           05 FILLER               PIC X(9)  VALUE "  PAGE:".
+           05 WS-RT-PAGE-NUMBER    PIC ZZZ9.
+
+       01  WS-REPORT-COLUMN-LINE.
+           05 FILLER               PIC X(20) VALUE "FIELD NAME".
+           05 FILLER               PIC X(16) VALUE "PICTURE".
+           05 FILLER               PIC X(20) VALUE "VALUE".
+
+      * DISPLAY-usage numeric-edited mirrors. WS-DECIMAL,
+      * WS-UNSIGNED-DECIMAL, WS-PACKED-AMOUNT and WS-BINARY-COUNT
+      * all carry an implied decimal point and/or an embedded sign;
+      * MOVEing or STRINGing them straight into an alphanumeric
+      * field copies their raw storage bytes (sign overpunch and
+      * all) instead of a printable value, so every write to the
+      * catalog, report, CSV extract or reconcile report goes
+      * through one of these edited fields first.
+       01  WS-DISPLAY-EDITS.
+           05 WS-DECIMAL-EDIT         PIC -ZZ9.99.
+           05 WS-UDECIMAL-EDIT        PIC ZZ9.99.
+           05 WS-PACKED-AMOUNT-EDIT   PIC -9999999.99.
+           05 WS-BINARY-COUNT-EDIT    PIC -99999999.
+           05 WS-DECIMAL-RTRIP-EDIT   PIC -ZZ9.99.
+           05 WS-UDECIMAL-RTRIP-EDIT  PIC ZZ9.99.
+
+      * The downstream COMP-3 fields this reconciles against carry one
+      * decimal place (tenths) - genuinely narrower than the two
+      * decimals DISPLAY keeps - modeling a real downstream ledger
+      * field that only tracks to the dime. Narrowing from hundredths
+      * to tenths always rounds, and a correctly-rounded value can
+      * never differ from the original DISPLAY value by more than half
+      * of the dropped digit's unit (0.05) - that much movement is
+      * expected and is not reported as a mismatch. Only a round trip
+      * whose delta falls outside that +/- 0.05 tolerance (truncation
+      * instead of rounding, a sign error, a stale conversion routine)
+      * indicates the conversion itself is broken, and that is what
+      * WS-xDECIMAL-RECONCILE-MISMATCH actually flags.
+       01  WS-DECIMAL-RECONCILE.
+           05 WS-DECIMAL-COMP3      PIC S9(3)V9(1) COMP-3.
+           05 WS-DECIMAL-RTRIP      PIC S9(3)V9(2).
+           05 WS-DECIMAL-DELTA      PIC S9(3)V9(2).
+           05 WS-UDECIMAL-COMP3     PIC 9(3)V9(1) COMP-3.
+           05 WS-UDECIMAL-RTRIP     PIC S9(3)V9(2).
+           05 WS-UDECIMAL-DELTA     PIC S9(3)V9(2).
+           05 WS-DECIMAL-RECONCILE-SW  PIC X(1) VALUE "N".
+              88 WS-DECIMAL-RECONCILE-MISMATCH     VALUE "Y".
+           05 WS-UDECIMAL-RECONCILE-SW PIC X(1) VALUE "N".
+              88 WS-UDECIMAL-RECONCILE-MISMATCH    VALUE "Y".
+
+       01  WS-REPORT-DETAIL-LINE.
+           05 WS-RD-FIELD-NAME     PIC X(20).
+           05 WS-RD-PICTURE        PIC X(16).
+           05 WS-RD-VALUE          PIC X(20).
+
+      * 0019-WRITE-REPORT-LINE's callers build their line in here
+      * instead of directly in REPORT-LINE, because 0019 may itself
+      * need to PERFORM 0008-WRITE-REPORT-HEADERS first on a page
+      * break, and that paragraph overwrites REPORT-LINE three times
+      * (title, blank, column headers) to print them. Holding the
+      * caller's line separately until after that header write keeps
+      * it from being clobbered before it ever reaches the file.
+       01  WS-PENDING-REPORT-LINE   PIC X(132).
+
+      * Held pre-edit copy of each field's source value - the incoming
+      * TESTCASE record, a SYSIN override, or (with no deck and no
+      * override) the same compiled-in defaults WS-GROUP starts with.
+      * WS-GROUP itself is what 0005-WRITE-CATALOG calls "displayed";
+      * this group is what it calls "expected", kept in an entirely
+      * separate set of elementary items so the two can actually
+      * disagree if a move, edit or conversion along the way corrupts
+      * WS-GROUP. WS-EXP-FORMATED-DECIMAL/INTEGER are held in their
+      * pre-edit (DISPLAY numeric) picture rather than WS-GROUP's
+      * edited picture, so the edit itself gets exercised again,
+      * independently, when the catalog entry is built.
+       01  WS-EXPECTED-GROUP.
+           05 WS-EXP-INTEGER           PIC 9(2)        VALUE 45.
+           05 WS-EXP-DECIMAL           PIC S9(3)V9(2)  VALUE -123.45.
+           05 WS-EXP-UNSIGNED-DECIMAL  PIC 9(3)V9(2)   VALUE 123.45.
+           05 WS-EXP-ALPHABETIC        PIC A(6)        VALUE 'ABCDEF'.
+           05 WS-EXP-ALPHANUMERIC      PIC X(5)        VALUE 'A121$'.
+           05 WS-EXP-FORMATED-DECIMAL  PIC 9(6)V99     VALUE 699.
+           05 WS-EXP-FORMATED-INTEGER  PIC 9(10)       VALUE 221.
+           05 WS-EXP-SUBGROUP-F        PIC X(20)       VALUE IS ALL 'f'.
+           05 WS-EXP-SUBGROUP-L        PIC X(20)       VALUE IS ALL 'l'.
+           05 WS-EXP-SUBGROUP-B        PIC X(20)       VALUE IS ALL 'b'.
+           05 WS-EXP-PACKED-AMOUNT     PIC S9(7)V99    VALUE 12345.67.
+           05 WS-EXP-BINARY-COUNT      PIC S9(8)       VALUE 100000.
+           05 WS-EXP-DATE              PIC 9(8)        VALUE 20260101.
+           05 WS-EXP-DATE-PARTS REDEFINES WS-EXP-DATE.
+              10 WS-EXP-DATE-YYYY      PIC 9(4).
+              10 WS-EXP-DATE-MM        PIC 9(2).
+              10 WS-EXP-DATE-DD        PIC 9(2).
+
+      * Edited mirrors of WS-EXPECTED-GROUP, parallel to WS-DISPLAY-EDITS
+      * above, used only to render an expected value for catalog/display
+      * comparison - never compared at the raw storage-byte level.
+       01  WS-EXPECTED-EDITS.
+           05 WS-EXP-DECIMAL-EDIT          PIC -ZZ9.99.
+           05 WS-EXP-UDECIMAL-EDIT         PIC ZZ9.99.
+           05 WS-EXP-PACKED-AMOUNT-EDIT    PIC -9999999.99.
+           05 WS-EXP-BINARY-COUNT-EDIT     PIC -99999999.
+           05 WS-EXP-FORMATED-DECIMAL-EDIT PIC $$$,$$9.99.
+           05 WS-EXP-FORMATED-INTEGER-EDIT PIC ZZZZZZZZZ9.
+
        01  WS-GROUP.
            05 WS-INTEGER           PIC 9(2) VALUE 45.
            05 WS-DECIMAL           PIC S9(3)V9(2) VALUE -123.45.
@@ -19,10 +301,117 @@
               10 WS-SUBGROUP-F     PIC X(20) VALUE IS ALL 'f'.
               10 WS-SUBGROUP-L     PIC X(20) VALUE IS ALL 'l'.
               10 WS-SUBGROUP-B     PIC X(20) VALUE IS ALL 'b'.
+           05 WS-PACKED-AMOUNT     PIC S9(7)V99 COMP-3 VALUE 12345.67.
+           05 WS-BINARY-COUNT      PIC S9(8) COMP VALUE 100000.
+           05 WS-DATE              PIC 9(8) VALUE 20260101.
 
        PROCEDURE DIVISION.
 
        0001-START.
+           PERFORM 0006-OPEN-CATALOG
+           PERFORM 0007-OPEN-REPORT
+           OPEN OUTPUT EXCEPTION-FILE
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY "UNABLE TO OPEN DTEXCEPT - STATUS "
+                   WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 0013-READ-LAST-CHECKPOINT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-OK
+               DISPLAY "UNABLE TO OPEN DTCHKPT - STATUS "
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXTRACT-FILE
+           IF NOT WS-EXTRACT-OK
+               DISPLAY "UNABLE TO OPEN DTEXTRACT - STATUS "
+                   WS-EXTRACT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 0015-WRITE-EXTRACT-HEADER
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-FORCE-FRESH-START
+               MOVE 0                     TO WS-RESTART-POINT
+           ELSE
+               IF WS-PARM-RESTART-COUNT IS NUMERIC
+                   AND WS-PARM-RESTART-COUNT > 0
+                   MOVE WS-PARM-RESTART-COUNT TO WS-RESTART-POINT
+               ELSE
+                   MOVE WS-LAST-CHECKPOINT    TO WS-RESTART-POINT
+               END-IF
+           END-IF
+           IF WS-PARM-HAS-OVERRIDES
+               PERFORM 0017-APPLY-PARM-OVERRIDES
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-DATE TO WS-RUN-STAMP(1:8)
+           MOVE WS-RUN-TIME TO WS-RUN-STAMP(9:8)
+           PERFORM 0008-WRITE-REPORT-HEADERS
+           OPEN INPUT TESTCASE-FILE
+           IF WS-TESTCASE-OK
+               SET WS-HAVE-TESTCASES TO TRUE
+               PERFORM 0003-READ-TESTCASE
+               PERFORM UNTIL WS-EOF-REACHED
+                   IF WS-CHECKPOINT-COUNT > WS-RESTART-POINT
+                       PERFORM 0002-MOVE-TESTCASE
+                       PERFORM 0010-VALIDATE-GROUP
+                       PERFORM 0004-DISPLAY-GROUP
+                       PERFORM 0014-WRITE-CHECKPOINT
+                   END-IF
+                   PERFORM 0003-READ-TESTCASE
+               END-PERFORM
+           ELSE
+      *        NO TESTCASE DECK SUPPLIED - FALL BACK TO THE
+      *        COMPILED-IN DEFAULTS ABOVE FOR A ONE-SHOT RUN.
+               PERFORM 0010-VALIDATE-GROUP
+               PERFORM 0004-DISPLAY-GROUP
+           END-IF
+           DISPLAY "END DISPLAYING".
+           PERFORM 0001-END.
+           STOP RUN.
+
+       0002-MOVE-TESTCASE.
+           MOVE TC-INTEGER           TO WS-INTEGER.
+           MOVE TC-DECIMAL           TO WS-DECIMAL.
+           MOVE TC-UNSIGNED-DECIMAL  TO WS-UNSIGNED-DECIMAL.
+           MOVE TC-ALPHABETIC        TO WS-ALPHABETIC.
+           MOVE TC-ALPHANUMERIC      TO WS-ALPHANUMERIC.
+           MOVE TC-FORMATED-DECIMAL  TO WS-FORMATED-DECIMAL.
+           MOVE TC-FORMATED-INTEGER  TO WS-FORMATED-INTEGER.
+           MOVE TC-SUBGROUP-F        TO WS-SUBGROUP-F.
+           MOVE TC-SUBGROUP-L        TO WS-SUBGROUP-L.
+           MOVE TC-SUBGROUP-B        TO WS-SUBGROUP-B.
+           MOVE TC-PACKED-AMOUNT     TO WS-PACKED-AMOUNT.
+           MOVE TC-BINARY-COUNT      TO WS-BINARY-COUNT.
+           MOVE TC-DATE              TO WS-DATE.
+      *    HELD PRE-EDIT COPIES, TAKEN DIRECTLY FROM THE SAME TESTCASE
+      *    RECORD, FOR THE CATALOG'S EXPECTED-VALUE COLUMN AND FOR
+      *    VALIDATING THE RAW INPUT BEFORE COMP/COMP-3 CONVERSION.
+           MOVE TC-INTEGER           TO WS-EXP-INTEGER.
+           MOVE TC-DECIMAL           TO WS-EXP-DECIMAL.
+           MOVE TC-UNSIGNED-DECIMAL  TO WS-EXP-UNSIGNED-DECIMAL.
+           MOVE TC-ALPHABETIC        TO WS-EXP-ALPHABETIC.
+           MOVE TC-ALPHANUMERIC      TO WS-EXP-ALPHANUMERIC.
+           MOVE TC-FORMATED-DECIMAL  TO WS-EXP-FORMATED-DECIMAL.
+           MOVE TC-FORMATED-INTEGER  TO WS-EXP-FORMATED-INTEGER.
+           MOVE TC-SUBGROUP-F        TO WS-EXP-SUBGROUP-F.
+           MOVE TC-SUBGROUP-L        TO WS-EXP-SUBGROUP-L.
+           MOVE TC-SUBGROUP-B        TO WS-EXP-SUBGROUP-B.
+           MOVE TC-PACKED-AMOUNT     TO WS-EXP-PACKED-AMOUNT.
+           MOVE TC-BINARY-COUNT      TO WS-EXP-BINARY-COUNT.
+           MOVE TC-DATE              TO WS-EXP-DATE.
+
+       0003-READ-TESTCASE.
+           READ TESTCASE-FILE
+               AT END
+                   SET WS-EOF-REACHED TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CHECKPOINT-COUNT
+           END-READ.
+
+       0004-DISPLAY-GROUP.
            DISPLAY WS-GROUP.
            DISPLAY WS-INTEGER.
            DISPLAY WS-DECIMAL.
@@ -35,8 +424,569 @@
            DISPLAY WS-SUBGROUP-F.
            DISPLAY WS-SUBGROUP-L.
            DISPLAY WS-SUBGROUP-B.
-           DISPLAY "END DISPLAYING".
-           STOP RUN.
+           DISPLAY WS-PACKED-AMOUNT.
+           DISPLAY WS-BINARY-COUNT.
+           DISPLAY WS-DATE.
+           PERFORM 0005-WRITE-CATALOG
+           PERFORM 0016-WRITE-EXTRACT-DETAIL
+           PERFORM 0018-RECONCILE-DECIMALS.
+
+       0005-WRITE-CATALOG.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           MOVE WS-RUN-STAMP        TO CAT-RUN-STAMP
+           MOVE WS-CHECKPOINT-COUNT TO CAT-SEQUENCE
+           MOVE WS-RUN-DATE         TO CAT-RUN-DATE
+           MOVE WS-RUN-TIME         TO CAT-RUN-TIME
+           MOVE "PASS"              TO CAT-PASS-FAIL
+
+           MOVE "WS-INTEGER"          TO CAT-FIELD-NAME
+           MOVE "9(2)"                TO CAT-PICTURE
+           MOVE WS-EXP-INTEGER        TO CAT-EXPECTED-VALUE
+           MOVE WS-INTEGER            TO CAT-DISPLAYED-VALUE
+           IF NOT WS-INTEGER-VALID
+               OR CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-NUMERIC-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE WS-EXP-DECIMAL        TO WS-EXP-DECIMAL-EDIT
+           MOVE WS-DECIMAL            TO WS-DECIMAL-EDIT
+           MOVE "WS-DECIMAL"          TO CAT-FIELD-NAME
+           MOVE "S9(3)V9(2)"          TO CAT-PICTURE
+           MOVE WS-EXP-DECIMAL-EDIT   TO CAT-EXPECTED-VALUE
+           MOVE WS-DECIMAL-EDIT       TO CAT-DISPLAYED-VALUE
+           IF NOT WS-DECIMAL-VALID
+               OR CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-NUMERIC-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE WS-EXP-UNSIGNED-DECIMAL TO WS-EXP-UDECIMAL-EDIT
+           MOVE WS-UNSIGNED-DECIMAL   TO WS-UDECIMAL-EDIT
+           MOVE "WS-UNSIGNED-DECIMAL" TO CAT-FIELD-NAME
+           MOVE "9(3)V9(2)"           TO CAT-PICTURE
+           MOVE WS-EXP-UDECIMAL-EDIT  TO CAT-EXPECTED-VALUE
+           MOVE WS-UDECIMAL-EDIT      TO CAT-DISPLAYED-VALUE
+           IF NOT WS-UNSIGNED-DECIMAL-VALID
+               OR CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-NUMERIC-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE "WS-ALPHABETIC"       TO CAT-FIELD-NAME
+           MOVE "A(6)"                TO CAT-PICTURE
+           MOVE WS-EXP-ALPHABETIC     TO CAT-EXPECTED-VALUE
+           MOVE WS-ALPHABETIC         TO CAT-DISPLAYED-VALUE
+           IF NOT WS-ALPHABETIC-VALID
+               OR CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-ALPHA-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE "WS-ALPHANUMERIC"     TO CAT-FIELD-NAME
+           MOVE "X(5)"                TO CAT-PICTURE
+           MOVE WS-EXP-ALPHANUMERIC   TO CAT-EXPECTED-VALUE
+           MOVE WS-ALPHANUMERIC       TO CAT-DISPLAYED-VALUE
+           IF CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-ALPHA-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE WS-EXP-FORMATED-DECIMAL TO WS-EXP-FORMATED-DECIMAL-EDIT
+           MOVE "WS-FORMATED-DECIMAL" TO CAT-FIELD-NAME
+           MOVE "$$$,$$9.99"          TO CAT-PICTURE
+           MOVE WS-EXP-FORMATED-DECIMAL-EDIT TO CAT-EXPECTED-VALUE
+           MOVE WS-FORMATED-DECIMAL   TO CAT-DISPLAYED-VALUE
+           IF CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-EDITED-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE WS-EXP-FORMATED-INTEGER TO WS-EXP-FORMATED-INTEGER-EDIT
+           MOVE "WS-FORMATED-INTEGER" TO CAT-FIELD-NAME
+           MOVE "ZZZZZZZZZ9"          TO CAT-PICTURE
+           MOVE WS-EXP-FORMATED-INTEGER-EDIT TO CAT-EXPECTED-VALUE
+           MOVE WS-FORMATED-INTEGER   TO CAT-DISPLAYED-VALUE
+           IF CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-EDITED-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE "WS-SUBGROUP-F"       TO CAT-FIELD-NAME
+           MOVE "X(20)"               TO CAT-PICTURE
+           MOVE WS-EXP-SUBGROUP-F     TO CAT-EXPECTED-VALUE
+           MOVE WS-SUBGROUP-F         TO CAT-DISPLAYED-VALUE
+           IF CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-ALPHA-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE "WS-SUBGROUP-L"       TO CAT-FIELD-NAME
+           MOVE "X(20)"               TO CAT-PICTURE
+           MOVE WS-EXP-SUBGROUP-L     TO CAT-EXPECTED-VALUE
+           MOVE WS-SUBGROUP-L         TO CAT-DISPLAYED-VALUE
+           IF CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-ALPHA-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE "WS-SUBGROUP-B"       TO CAT-FIELD-NAME
+           MOVE "X(20)"               TO CAT-PICTURE
+           MOVE WS-EXP-SUBGROUP-B     TO CAT-EXPECTED-VALUE
+           MOVE WS-SUBGROUP-B         TO CAT-DISPLAYED-VALUE
+           IF CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-ALPHA-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE WS-EXP-PACKED-AMOUNT  TO WS-EXP-PACKED-AMOUNT-EDIT
+           MOVE WS-PACKED-AMOUNT      TO WS-PACKED-AMOUNT-EDIT
+           MOVE WS-EXP-BINARY-COUNT   TO WS-EXP-BINARY-COUNT-EDIT
+           MOVE WS-BINARY-COUNT       TO WS-BINARY-COUNT-EDIT
+
+           MOVE "WS-PACKED-AMOUNT"    TO CAT-FIELD-NAME
+           MOVE "S9(7)V99 COMP-3"     TO CAT-PICTURE
+           MOVE WS-EXP-PACKED-AMOUNT-EDIT TO CAT-EXPECTED-VALUE
+           MOVE WS-PACKED-AMOUNT-EDIT TO CAT-DISPLAYED-VALUE
+           IF NOT WS-PACKED-AMOUNT-VALID
+               OR CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-NUMERIC-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE "WS-BINARY-COUNT"     TO CAT-FIELD-NAME
+           MOVE "S9(8) COMP"          TO CAT-PICTURE
+           MOVE WS-EXP-BINARY-COUNT-EDIT TO CAT-EXPECTED-VALUE
+           MOVE WS-BINARY-COUNT-EDIT  TO CAT-DISPLAYED-VALUE
+           IF NOT WS-BINARY-COUNT-VALID
+               OR CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-NUMERIC-FIELD-COUNT
+           MOVE "PASS"                TO CAT-PASS-FAIL
+
+           MOVE "WS-DATE"             TO CAT-FIELD-NAME
+           MOVE "9(8)"                TO CAT-PICTURE
+           MOVE WS-EXP-DATE           TO CAT-EXPECTED-VALUE
+           MOVE WS-DATE               TO CAT-DISPLAYED-VALUE
+           IF NOT WS-DATE-VALID
+               OR CAT-EXPECTED-VALUE NOT = CAT-DISPLAYED-VALUE
+               MOVE "FAIL"            TO CAT-PASS-FAIL
+           END-IF
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE CATALOG KEY - SKIPPED "
+                       CAT-FIELD-NAME
+           END-WRITE
+           PERFORM 0009-WRITE-REPORT-DETAIL
+           ADD 1 TO WS-NUMERIC-FIELD-COUNT.
+
+       0006-OPEN-CATALOG.
+           OPEN I-O CATALOG-FILE
+           IF WS-CATALOG-NOT-FOUND
+               OPEN OUTPUT CATALOG-FILE
+               CLOSE CATALOG-FILE
+               OPEN I-O CATALOG-FILE
+           END-IF
+           IF NOT WS-CATALOG-OK
+               DISPLAY "UNABLE TO OPEN CATALOG - STATUS "
+                   WS-CATALOG-STATUS
+               STOP RUN
+           END-IF.
+
+       0007-OPEN-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               DISPLAY "UNABLE TO OPEN DTREPORT - STATUS "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       0008-WRITE-REPORT-HEADERS.
+           MOVE WS-RUN-DATE            TO WS-RT-RUN-DATE
+           MOVE WS-PAGE-NUMBER         TO WS-RT-PAGE-NUMBER
+           MOVE WS-REPORT-TITLE-LINE   TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES                 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-COLUMN-LINE  TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1                       TO WS-PAGE-NUMBER
+           MOVE 0                      TO WS-LINE-COUNT.
+
+       0009-WRITE-REPORT-DETAIL.
+           MOVE CAT-FIELD-NAME         TO WS-RD-FIELD-NAME
+           MOVE CAT-PICTURE(1:16)      TO WS-RD-PICTURE
+           MOVE CAT-DISPLAYED-VALUE    TO WS-RD-VALUE
+           MOVE WS-REPORT-DETAIL-LINE  TO WS-PENDING-REPORT-LINE
+           PERFORM 0019-WRITE-REPORT-LINE.
+
+       0010-VALIDATE-GROUP.
+           MOVE "Y" TO WS-INTEGER-VALID-SW
+           MOVE "Y" TO WS-DECIMAL-VALID-SW
+           MOVE "Y" TO WS-UNSIGNED-DECIMAL-VALID-SW
+           MOVE "Y" TO WS-ALPHABETIC-VALID-SW
+           MOVE "Y" TO WS-PACKED-AMOUNT-VALID-SW
+           MOVE "Y" TO WS-BINARY-COUNT-VALID-SW
+           MOVE "Y" TO WS-DATE-VALID-SW
+
+           IF WS-INTEGER IS NOT NUMERIC
+               MOVE "N" TO WS-INTEGER-VALID-SW
+               MOVE "WS-INTEGER"           TO WS-ED-FIELD-NAME
+               MOVE "NOT NUMERIC"          TO WS-ED-REASON
+               PERFORM 0011-WRITE-EXCEPTION
+           END-IF
+
+           IF WS-DECIMAL IS NOT NUMERIC
+               MOVE "N" TO WS-DECIMAL-VALID-SW
+               MOVE "WS-DECIMAL"           TO WS-ED-FIELD-NAME
+               MOVE "ILLEGAL SIGN"         TO WS-ED-REASON
+               PERFORM 0011-WRITE-EXCEPTION
+           END-IF
+
+           IF WS-UNSIGNED-DECIMAL IS NOT NUMERIC
+               MOVE "N" TO WS-UNSIGNED-DECIMAL-VALID-SW
+               MOVE "WS-UNSIGNED-DECIMAL"  TO WS-ED-FIELD-NAME
+               MOVE "NOT NUMERIC"          TO WS-ED-REASON
+               PERFORM 0011-WRITE-EXCEPTION
+           END-IF
+
+           IF WS-ALPHABETIC IS NOT ALPHABETIC
+               MOVE "N" TO WS-ALPHABETIC-VALID-SW
+               MOVE "WS-ALPHABETIC"        TO WS-ED-FIELD-NAME
+               MOVE "NOT ALPHABETIC"       TO WS-ED-REASON
+               PERFORM 0011-WRITE-EXCEPTION
+           END-IF
+
+      *    WS-PACKED-AMOUNT/WS-BINARY-COUNT ARE COMP-3/COMP BY THE TIME
+      *    0002-MOVE-TESTCASE IS DONE WITH THEM, AND A COMP/COMP-3 ITEM
+      *    TESTS NUMERIC REGARDLESS OF WHAT JUNK WAS IN THE INCOMING
+      *    TESTCASE RECORD, SO THESE TWO CHECKS RUN AGAINST THE HELD
+      *    DISPLAY-FORM COPY TAKEN BEFORE THAT CONVERSION INSTEAD.
+           IF WS-EXP-PACKED-AMOUNT IS NOT NUMERIC
+               MOVE "N" TO WS-PACKED-AMOUNT-VALID-SW
+               MOVE "WS-PACKED-AMOUNT"     TO WS-ED-FIELD-NAME
+               MOVE "NOT NUMERIC"          TO WS-ED-REASON
+               PERFORM 0011-WRITE-EXCEPTION
+           END-IF
+
+           IF WS-EXP-BINARY-COUNT IS NOT NUMERIC
+               MOVE "N" TO WS-BINARY-COUNT-VALID-SW
+               MOVE "WS-BINARY-COUNT"      TO WS-ED-FIELD-NAME
+               MOVE "NOT NUMERIC"          TO WS-ED-REASON
+               PERFORM 0011-WRITE-EXCEPTION
+           END-IF
+
+           IF WS-EXP-DATE IS NOT NUMERIC
+               MOVE "N" TO WS-DATE-VALID-SW
+               MOVE "WS-DATE"              TO WS-ED-FIELD-NAME
+               MOVE "NOT NUMERIC"          TO WS-ED-REASON
+               PERFORM 0011-WRITE-EXCEPTION
+           ELSE
+               IF WS-EXP-DATE-MM < 1 OR WS-EXP-DATE-MM > 12
+                   OR WS-EXP-DATE-DD < 1 OR WS-EXP-DATE-DD > 31
+                   MOVE "N" TO WS-DATE-VALID-SW
+                   MOVE "WS-DATE"          TO WS-ED-FIELD-NAME
+                   MOVE "INVALID DATE"     TO WS-ED-REASON
+                   PERFORM 0011-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+
+       0011-WRITE-EXCEPTION.
+           MOVE SPACES              TO EXCEPTION-LINE
+           STRING WS-RUN-STAMP      DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-ED-FIELD-NAME  DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-ED-REASON      DELIMITED BY SIZE
+                  INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE.
+
+       0012-WRITE-SUMMARY.
+           DISPLAY "RUN SUMMARY - RECORDS PROCESSED: "
+               WS-RECORDS-PROCESSED
+           DISPLAY "  NUMERIC FIELDS:           " WS-NUMERIC-FIELD-COUNT
+           DISPLAY "  ALPHABETIC/ALPHANUMERIC FIELDS: "
+               WS-ALPHA-FIELD-COUNT
+           DISPLAY "  EDITED/FORMATTED FIELDS:  " WS-EDITED-FIELD-COUNT
+
+           MOVE SPACES               TO WS-PENDING-REPORT-LINE
+           PERFORM 0019-WRITE-REPORT-LINE
+           STRING "RUN SUMMARY - RECORDS PROCESSED: " DELIMITED BY SIZE
+                  WS-RECORDS-PROCESSED DELIMITED BY SIZE
+                  INTO WS-PENDING-REPORT-LINE
+           END-STRING
+           PERFORM 0019-WRITE-REPORT-LINE
+           STRING "  NUMERIC FIELDS:                 " DELIMITED BY SIZE
+                  WS-NUMERIC-FIELD-COUNT DELIMITED BY SIZE
+                  INTO WS-PENDING-REPORT-LINE
+           END-STRING
+           PERFORM 0019-WRITE-REPORT-LINE
+           STRING "  ALPHABETIC/ALPHANUMERIC FIELDS: " DELIMITED BY SIZE
+                  WS-ALPHA-FIELD-COUNT DELIMITED BY SIZE
+                  INTO WS-PENDING-REPORT-LINE
+           END-STRING
+           PERFORM 0019-WRITE-REPORT-LINE
+           STRING "  EDITED/FORMATTED FIELDS:        " DELIMITED BY SIZE
+                  WS-EDITED-FIELD-COUNT DELIMITED BY SIZE
+                  INTO WS-PENDING-REPORT-LINE
+           END-STRING
+           PERFORM 0019-WRITE-REPORT-LINE.
+
+       0013-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               PERFORM UNTIL WS-EOF-REACHED
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-EOF-REACHED TO TRUE
+                       NOT AT END
+                           MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               MOVE "N" TO WS-EOF-SWITCH
+           END-IF.
+
+       0014-WRITE-CHECKPOINT.
+           MOVE WS-CHECKPOINT-COUNT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD.
+
+       0015-WRITE-EXTRACT-HEADER.
+           MOVE SPACES TO EXTRACT-LINE
+           STRING "WS-INTEGER,WS-DECIMAL,WS-UNSIGNED-DECIMAL,"
+                                                   DELIMITED BY SIZE
+                  "WS-ALPHABETIC,WS-ALPHANUMERIC,"
+                                                   DELIMITED BY SIZE
+                  "WS-FORMATED-DECIMAL,WS-FORMATED-INTEGER,"
+                                                   DELIMITED BY SIZE
+                  "WS-SUBGROUP-F,WS-SUBGROUP-L,WS-SUBGROUP-B,"
+                                                   DELIMITED BY SIZE
+                  "WS-PACKED-AMOUNT,WS-BINARY-COUNT,WS-DATE"
+                                                   DELIMITED BY SIZE
+                  INTO EXTRACT-LINE
+           END-STRING
+           WRITE EXTRACT-LINE.
+
+       0016-WRITE-EXTRACT-DETAIL.
+           MOVE WS-DECIMAL            TO WS-DECIMAL-EDIT
+           MOVE WS-UNSIGNED-DECIMAL   TO WS-UDECIMAL-EDIT
+           MOVE WS-PACKED-AMOUNT      TO WS-PACKED-AMOUNT-EDIT
+           MOVE WS-BINARY-COUNT       TO WS-BINARY-COUNT-EDIT
+           MOVE SPACES TO EXTRACT-LINE
+           STRING WS-INTEGER           DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-DECIMAL-EDIT      DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-UDECIMAL-EDIT     DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-ALPHABETIC        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-ALPHANUMERIC      DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  WS-FORMATED-DECIMAL  DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-FORMATED-INTEGER  DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-SUBGROUP-F        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-SUBGROUP-L        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-SUBGROUP-B        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-PACKED-AMOUNT-EDIT DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-BINARY-COUNT-EDIT  DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-DATE              DELIMITED BY SIZE
+                  INTO EXTRACT-LINE
+           END-STRING
+           WRITE EXTRACT-LINE.
+
+      *    EACH OVERRIDE ALSO UPDATES THE MATCHING WS-EXP-* HELD COPY,
+      *    SINCE AN OPERATOR-SUPPLIED VALUE IS NOW THE "EXPECTED"
+      *    VALUE FOR THIS RUN, NOT THE COMPILED-IN DEFAULT - OTHERWISE
+      *    A DELIBERATE OVERRIDE WOULD SHOW UP AS A CATALOG MISMATCH.
+       0017-APPLY-PARM-OVERRIDES.
+           IF WS-PARM-INTEGER IS NUMERIC
+               MOVE WS-PARM-INTEGER    TO WS-INTEGER
+               MOVE WS-PARM-INTEGER    TO WS-EXP-INTEGER
+           END-IF
+           IF WS-PARM-DECIMAL IS NUMERIC
+               MOVE WS-PARM-DECIMAL    TO WS-DECIMAL
+               MOVE WS-PARM-DECIMAL    TO WS-EXP-DECIMAL
+           END-IF
+           IF WS-PARM-ALPHABETIC NOT = SPACES
+               AND WS-PARM-ALPHABETIC IS ALPHABETIC
+               MOVE WS-PARM-ALPHABETIC TO WS-ALPHABETIC
+               MOVE WS-PARM-ALPHABETIC TO WS-EXP-ALPHABETIC
+           END-IF
+           IF WS-PARM-FORMATED-DECIMAL IS NUMERIC
+               MOVE WS-PARM-FORMATED-DECIMAL TO WS-FORMATED-DECIMAL
+               MOVE WS-PARM-FORMATED-DECIMAL TO WS-EXP-FORMATED-DECIMAL
+           END-IF.
+
+       0018-RECONCILE-DECIMALS.
+           MOVE "N" TO WS-DECIMAL-RECONCILE-SW
+           MOVE "N" TO WS-UDECIMAL-RECONCILE-SW
+           COMPUTE WS-DECIMAL-COMP3 ROUNDED = WS-DECIMAL
+           MOVE WS-DECIMAL-COMP3      TO WS-DECIMAL-RTRIP
+           COMPUTE WS-DECIMAL-DELTA = WS-DECIMAL-RTRIP - WS-DECIMAL
+           COMPUTE WS-UDECIMAL-COMP3 ROUNDED = WS-UNSIGNED-DECIMAL
+           MOVE WS-UDECIMAL-COMP3     TO WS-UDECIMAL-RTRIP
+           COMPUTE WS-UDECIMAL-DELTA =
+               WS-UDECIMAL-RTRIP - WS-UNSIGNED-DECIMAL
+           IF WS-DECIMAL-DELTA > 0.05 OR WS-DECIMAL-DELTA < -0.05
+               MOVE "Y" TO WS-DECIMAL-RECONCILE-SW
+           END-IF
+           IF WS-UDECIMAL-DELTA > 0.05 OR WS-UDECIMAL-DELTA < -0.05
+               MOVE "Y" TO WS-UDECIMAL-RECONCILE-SW
+           END-IF
+           MOVE WS-DECIMAL            TO WS-DECIMAL-EDIT
+           MOVE WS-DECIMAL-RTRIP      TO WS-DECIMAL-RTRIP-EDIT
+           MOVE WS-UNSIGNED-DECIMAL   TO WS-UDECIMAL-EDIT
+           MOVE WS-UDECIMAL-RTRIP     TO WS-UDECIMAL-RTRIP-EDIT
+           MOVE SPACES TO WS-PENDING-REPORT-LINE
+           STRING "RECONCILE WS-DECIMAL DISPLAY="   DELIMITED BY SIZE
+                  WS-DECIMAL-EDIT                   DELIMITED BY SIZE
+                  " COMP-3 RTRIP="                   DELIMITED BY SIZE
+                  WS-DECIMAL-RTRIP-EDIT              DELIMITED BY SIZE
+                  INTO WS-PENDING-REPORT-LINE
+           END-STRING
+           PERFORM 0019-WRITE-REPORT-LINE
+           MOVE SPACES TO WS-PENDING-REPORT-LINE
+           STRING "RECONCILE WS-UNSIGNED-DECIMAL DISPLAY="
+                                                    DELIMITED BY SIZE
+                  WS-UDECIMAL-EDIT                  DELIMITED BY SIZE
+                  " COMP-3 RTRIP="                  DELIMITED BY SIZE
+                  WS-UDECIMAL-RTRIP-EDIT             DELIMITED BY SIZE
+                  INTO WS-PENDING-REPORT-LINE
+           END-STRING
+           PERFORM 0019-WRITE-REPORT-LINE
+           IF WS-DECIMAL-RECONCILE-MISMATCH
+               MOVE "WS-DECIMAL" TO WS-ED-FIELD-NAME
+               MOVE "ROUND-TRIP EXCEEDS ROUNDING TOLERANCE"
+                   TO WS-ED-REASON
+               PERFORM 0011-WRITE-EXCEPTION
+           END-IF
+           IF WS-UDECIMAL-RECONCILE-MISMATCH
+               MOVE "WS-UNSIGNED-DECIMAL" TO WS-ED-FIELD-NAME
+               MOVE "ROUND-TRIP EXCEEDS ROUNDING TOLERANCE"
+                   TO WS-ED-REASON
+               PERFORM 0011-WRITE-EXCEPTION
+           END-IF.
+
+       0019-WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM 0008-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE WS-PENDING-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
        0001-END.
+           PERFORM 0012-WRITE-SUMMARY
+           IF WS-HAVE-TESTCASES
+               CLOSE TESTCASE-FILE
+           END-IF
+           CLOSE CATALOG-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+      *    A RUN THAT REACHES THIS POINT WENT TO COMPLETION, SO THE
+      *    HIGH-WATER MARK IT LEFT BEHIND NO LONGER MEANS "RESUME
+      *    HERE" - CLEAR DTCHKPT SO THE NEXT ORDINARY RERUN STARTS
+      *    FROM THE TOP INSTEAD OF REPLAYING THIS RUN'S CHECKPOINT.
+      *    ONLY A RUN THAT DIES BEFORE REACHING 0001-END LEAVES
+      *    DTCHKPT NON-EMPTY FOR A GENUINE RESTART TO PICK UP.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE EXTRACT-FILE.
 
-       END PROGRAM DATATYPES.
\ No newline at end of file
+       END PROGRAM DATATYPES.
